@@ -0,0 +1,242 @@
+      $set sourceformat"free"
+      *>divisão de identificação do programa
+       identification division.
+       program-id. "boletim".
+       author. "Michele de Lima".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+      *>declaração do arquivo de alunos - mesma forma de acesso do consulta-seq
+           select arqCadAlu assign to "arqCadAlu.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-aluno
+           file status is ws-fs-arqCadAlu.
+
+      *>declaração do arquivo de boletins (impressão)
+           select arqBoletins assign to "BOLETINS.LST"
+           organization is line sequential
+           file status is ws-fs-boletins.
+
+       i-o-control.
+
+      *>declaração de variáveis
+       data division.
+
+      *>----variaveis de arquivos
+       file section.
+       fd arqCadAlu.
+
+           copy cadalu.
+
+       fd  arqBoletins
+           record contains 80 characters.
+
+       01  fd-boletins-linha                       pic x(80).
+
+      *>----variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqCadAlu                          pic 9(02).
+       77 ws-fs-boletins                           pic 9(02).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       01  ws-alunos.
+           05  ws-aluno                            pic x(25).
+           05  ws-notas.
+               10  ws-nota1                        pic 9(02)v99.
+               10  ws-nota2                        pic 9(02)v99.
+               10  ws-nota3                        pic 9(02)v99.
+               10  ws-nota4                        pic 9(02)v99.
+               10  ws-informou                     pic 9(02).
+
+       77 ws-media                                 pic 9(02)v99.
+       77 ws-media-minima                          pic 9(02)v99
+                                                   value 6,00.
+
+       77 ws-situacao-aluno                        pic x(09).
+
+       77 ws-total-impressos                       pic 9(04)
+                                                   value zeros.
+
+      *>----variaveis para comunicação entre programas
+       linkage section.
+
+      *>declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+      *>   abre o arquivo de alunos para leitura sequencial e o de boletins
+      *>   para escrita
+
+           open input arqCadAlu
+           if  ws-fs-arqCadAlu <> 00 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlu                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAlu "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqBoletins
+           if  ws-fs-boletins <> 00 then
+               move 2                                to ws-msn-erro-ofsset
+               move ws-fs-boletins                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. BOLETINS "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal - le arqCadAlu sequencialmente, mesma
+      *>  tecnica de READ...NEXT usada pelo consulta-seq, e imprime um
+      *>  boletim por aluno
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqCadAlu next
+           perform until ws-fs-arqCadAlu = 10
+
+               if fd-aluno-ativo then
+                   move fd-aluno     to ws-aluno
+                   move fd-nota1     to ws-nota1
+                   move fd-nota2     to ws-nota2
+                   move fd-nota3     to ws-nota3
+                   move fd-nota4     to ws-nota4
+                   move fd-informou  to ws-informou
+                   perform imprime-boletim
+               end-if
+
+               read arqCadAlu next
+               if ws-fs-arqCadAlu <> 0
+               and ws-fs-arqCadAlu <> 10 then
+                   move 3                                 to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlu                   to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAlu "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-perform
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Imprime o boletim de um unico aluno: notas, media e a situacao
+      *>------------------------------------------------------------------------
+       imprime-boletim section.
+
+           if ws-informou = 0 then
+               move zeros to ws-media
+               move "SEM NOTAS" to ws-situacao-aluno
+           else
+               compute ws-media rounded =
+                   (ws-nota1 + ws-nota2 + ws-nota3 + ws-nota4) / 4
+
+               if ws-media >= ws-media-minima then
+                   move "APROVADO"  to ws-situacao-aluno
+               else
+                   move "REPROVADO" to ws-situacao-aluno
+               end-if
+           end-if
+
+           move spaces to fd-boletins-linha
+           move "------------------------------------------------------" to fd-boletins-linha
+           write fd-boletins-linha
+
+           move spaces to fd-boletins-linha
+           string "Aluno: " delimited by size
+                  ws-aluno  delimited by size
+                  into fd-boletins-linha
+           write fd-boletins-linha
+
+           move spaces to fd-boletins-linha
+           string "Nota 1: " delimited by size
+                  ws-nota1  delimited by size
+                  "   Nota 2: " delimited by size
+                  ws-nota2  delimited by size
+                  into fd-boletins-linha
+           write fd-boletins-linha
+
+           move spaces to fd-boletins-linha
+           string "Nota 3: " delimited by size
+                  ws-nota3  delimited by size
+                  "   Nota 4: " delimited by size
+                  ws-nota4  delimited by size
+                  into fd-boletins-linha
+           write fd-boletins-linha
+
+           move spaces to fd-boletins-linha
+           string "Media : " delimited by size
+                  ws-media  delimited by size
+                  "   Situacao: " delimited by size
+                  ws-situacao-aluno delimited by size
+                  into fd-boletins-linha
+           write fd-boletins-linha
+
+           add 1 to ws-total-impressos
+           .
+       imprime-boletim-exit.
+           exit.
+
+      *>------------------------------------------------------------------------------------------------------
+      *>Finalização do sistema Anormal
+      *>------------------------------------------------------------------------------------------------------
+       finaliza-anormal section.
+           display ws-msn-erro.
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------------------------------------
+      *>Finalização do sistema
+      *>------------------------------------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAlu
+           if ws-fs-arqCadAlu <> 0 then
+               move 4                                 to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlu                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCadAlu "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqBoletins
+           if ws-fs-boletins <> 0 then
+               move 5                                 to ws-msn-erro-ofsset
+               move ws-fs-boletins                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. BOLETINS "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Boletins impressos: " ws-total-impressos
+
+           stop run
+           .
+       finaliza-exit.
+           exit.
