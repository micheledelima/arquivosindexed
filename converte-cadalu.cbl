@@ -0,0 +1,232 @@
+      $set sourceformat"free"
+      *>divisão de identificação do programa
+       identification division.
+       program-id. "converte-cadalu".
+       author. "Michele de Lima".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>------------------------------------------------------------------------
+      *>  Utilitario de conversão, de execução unica: re-grava arqCadAlu.dat,
+      *>  criado sob o layout antigo de 143 bytes (sem fd-situacao), no layout
+      *>  atual de 144 bytes (copybook CADALU), que passou a incluir o byte
+      *>  de situacao do aluno (ativo/inativo) e as chaves alternativas de
+      *>  mae/pai. Como arqCadAlu é um arquivo indexado de tamanho de registro
+      *>  fixo, não é possivel alterar o layout de um arquivo ja existente em
+      *>  lugar -- este programa le o arquivo antigo integralmente e grava um
+      *>  arquivo novo, ja no layout atual, com fd-situacao assumindo "A"
+      *>  (ativo) para todo aluno existente.
+      *>
+      *>  Apos a execução, o arquivo gerado (arqCadAluNovo.dat) deve substituir
+      *>  o arqCadAlu.dat de produção (guardando-se uma copia do arquivo
+      *>  antigo) antes que qualquer outro programa deste sistema seja
+      *>  executado -- essa troca é uma etapa operacional (equivalente a um
+      *>  passo de rename em JCL), e não é feita por este programa.
+      *>------------------------------------------------------------------------
+
+      *>divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+      *>declaração do arquivo de alunos no layout antigo (143 bytes, sem
+      *>fd-situacao) -- somente leitura, para extração dos dados existentes
+           select arqCadAluAntigo assign to "arqCadAlu.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-ant-aluno
+           file status is ws-fs-antigo.
+
+      *>declaração do arquivo de alunos no layout atual (144 bytes, com
+      *>fd-situacao e as chaves alternativas de mae/pai), a ser promovido a
+      *>arqCadAlu.dat de produção apos a conversão
+           select arqCadAluNovo assign to "arqCadAluNovo.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-aluno
+           alternate record key is fd-mae
+               with duplicates
+           alternate record key is fd-pai
+               with duplicates
+           file status is ws-fs-novo.
+
+       i-o-control.
+
+      *>declaração de variáveis
+       data division.
+
+      *>----variaveis de arquivos
+       file section.
+       fd  arqCadAluAntigo.
+
+       01  fd-alunos-antigo.
+           05  fd-ant-aluno                        pic x(25).
+           05  fd-ant-endereco                     pic x(35).
+           05  fd-ant-mae                          pic x(25).
+           05  fd-ant-pai                          pic x(25).
+           05  fd-ant-telefone                     pic x(15).
+           05  fd-ant-notas.
+               10  fd-ant-nota1                    pic 9(02)v99.
+               10  fd-ant-nota2                    pic 9(02)v99.
+               10  fd-ant-nota3                    pic 9(02)v99.
+               10  fd-ant-nota4                    pic 9(02)v99.
+               10  fd-ant-informou                 pic 9(02).
+
+       fd  arqCadAluNovo.
+
+           copy cadalu.
+
+      *>----variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-antigo                             pic 9(02).
+       77 ws-fs-novo                               pic 9(02).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       77  ws-total-convertidos                    pic 9(04)
+                                                   value zeros.
+
+      *>----variaveis para comunicação entre programas
+       linkage section.
+
+      *>declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+      *>   abre o arquivo no layout antigo para leitura sequencial e o
+      *>   arquivo no layout novo para escrita
+
+           open input arqCadAluAntigo
+           if  ws-fs-antigo <> 00 then
+               move 1                                 to ws-msn-erro-ofsset
+               move ws-fs-antigo                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAlu "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqCadAluNovo
+           if  ws-fs-novo <> 00 then
+               move 2                                    to ws-msn-erro-ofsset
+               move ws-fs-novo                           to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAluNovo "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal - le arqCadAluAntigo sequencialmente (ordem
+      *>  de chave, preservada pois fd-ant-aluno e fd-aluno são a mesma
+      *>  chave) e grava cada aluno no layout novo, com fd-situacao = "A"
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqCadAluAntigo next
+           perform until ws-fs-antigo = 10
+
+               perform converte-um-aluno
+
+               read arqCadAluAntigo next
+               if ws-fs-antigo <> 0
+               and ws-fs-antigo <> 10 then
+                   move 3                                 to ws-msn-erro-ofsset
+                   move ws-fs-antigo                      to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAlu "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-perform
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Monta e grava, no layout novo, o aluno atualmente lido do arquivo
+      *>  antigo, assumindo situação ativa para todo aluno ja existente
+      *>------------------------------------------------------------------------
+       converte-um-aluno section.
+
+           move fd-ant-aluno       to fd-aluno
+           move fd-ant-endereco    to fd-endereco
+           move fd-ant-mae         to fd-mae
+           move fd-ant-pai         to fd-pai
+           move fd-ant-telefone    to fd-telefone
+           move fd-ant-nota1       to fd-nota1
+           move fd-ant-nota2       to fd-nota2
+           move fd-ant-nota3       to fd-nota3
+           move fd-ant-nota4       to fd-nota4
+           move fd-ant-informou    to fd-informou
+           move "A"                to fd-situacao
+
+           write fd-alunos
+           if ws-fs-novo <> 0 then
+               move 4                                     to ws-msn-erro-ofsset
+               move ws-fs-novo                            to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqCadAluNovo "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           add 1 to ws-total-convertidos
+           .
+       converte-um-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------------------------------------
+      *>Finalização do sistema Anormal
+      *>------------------------------------------------------------------------------------------------------
+       finaliza-anormal section.
+           display ws-msn-erro.
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------------------------------------
+      *>Finalização do sistema
+      *>------------------------------------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAluAntigo
+           if ws-fs-antigo <> 0 then
+               move 5                                 to ws-msn-erro-ofsset
+               move ws-fs-antigo                      to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCadAlu "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqCadAluNovo
+           if ws-fs-novo <> 0 then
+               move 6                                    to ws-msn-erro-ofsset
+               move ws-fs-novo                           to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCadAluNovo " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Alunos convertidos: " ws-total-convertidos
+           display "Substitua arqCadAlu.dat por arqCadAluNovo.dat "
+                   "(apos guardar uma copia do arquivo antigo) "
+                   "antes de executar os demais programas."
+
+           stop run
+           .
+       finaliza-exit.
+           exit.
