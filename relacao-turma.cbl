@@ -0,0 +1,204 @@
+      $set sourceformat"free"
+      *>divisão de identificação do programa
+       identification division.
+       program-id. "relacao-turma".
+       author. "Michele de Lima".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+      *>declaração do arquivo de alunos - mesma forma de acesso do consulta-seq
+           select arqCadAlu assign to "arqCadAlu.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-aluno
+           file status is ws-fs-arqCadAlu.
+
+      *>declaração do arquivo da relação impressa (ordem de chave = alfabetica)
+           select arqRelacao assign to "RELACAO.LST"
+           organization is line sequential
+           file status is ws-fs-relacao.
+
+       i-o-control.
+
+      *>declaração de variáveis
+       data division.
+
+      *>----variaveis de arquivos
+       file section.
+       fd arqCadAlu.
+
+           copy cadalu.
+
+       fd  arqRelacao
+           record contains 100 characters.
+
+       01  fd-relacao-linha                        pic x(100).
+
+      *>----variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqCadAlu                          pic 9(02).
+       77 ws-fs-relacao                            pic 9(02).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       01  ws-alunos.
+           05  ws-aluno                            pic x(25).
+           05  ws-mae                              pic x(25).
+           05  ws-pai                              pic x(25).
+           05  ws-telefone                         pic x(15).
+
+       77 ws-total-listados                        pic 9(04)
+                                                   value zeros.
+
+      *>----variaveis para comunicação entre programas
+       linkage section.
+
+      *>declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+      *>   abre o arquivo de alunos para leitura sequencial e o da relação
+      *>   para escrita
+
+           open input arqCadAlu
+           if  ws-fs-arqCadAlu <> 00 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlu                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAlu "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqRelacao
+           if  ws-fs-relacao <> 00 then
+               move 2                                to ws-msn-erro-ofsset
+               move ws-fs-relacao                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. RELACAO "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move spaces to fd-relacao-linha
+           string "NOME" delimited by size
+                  into fd-relacao-linha
+           write fd-relacao-linha
+
+           move spaces to fd-relacao-linha
+           move all "-" to fd-relacao-linha
+           write fd-relacao-linha
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal - le arqCadAlu sequencialmente em ordem de
+      *>  chave (alfabetica), mesma tecnica de READ...NEXT usada pelo
+      *>  consulta-seq, e grava uma linha da relação por aluno ativo
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqCadAlu next
+           perform until ws-fs-arqCadAlu = 10
+
+               if fd-aluno-ativo then
+                   move fd-aluno     to ws-aluno
+                   move fd-mae       to ws-mae
+                   move fd-pai       to ws-pai
+                   move fd-telefone  to ws-telefone
+                   perform imprime-linha-relacao
+               end-if
+
+               read arqCadAlu next
+               if ws-fs-arqCadAlu <> 0
+               and ws-fs-arqCadAlu <> 10 then
+                   move 3                                 to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlu                   to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAlu "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-perform
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava uma linha da relação para um unico aluno: nome, telefone,
+      *>  mae e pai
+      *>------------------------------------------------------------------------
+       imprime-linha-relacao section.
+
+           move spaces to fd-relacao-linha
+           string ws-aluno     delimited by size
+                  "  Tel: "    delimited by size
+                  ws-telefone  delimited by size
+                  "  Mae: "    delimited by size
+                  ws-mae       delimited by size
+                  "  Pai: "    delimited by size
+                  ws-pai       delimited by size
+                  into fd-relacao-linha
+           write fd-relacao-linha
+
+           add 1 to ws-total-listados
+           .
+       imprime-linha-relacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------------------------------------
+      *>Finalização do sistema Anormal
+      *>------------------------------------------------------------------------------------------------------
+       finaliza-anormal section.
+           display ws-msn-erro.
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------------------------------------
+      *>Finalização do sistema
+      *>------------------------------------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAlu
+           if ws-fs-arqCadAlu <> 0 then
+               move 4                                 to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlu                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCadAlu "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqRelacao
+           if ws-fs-relacao <> 0 then
+               move 5                                 to ws-msn-erro-ofsset
+               move ws-fs-relacao                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. RELACAO "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Alunos listados: " ws-total-listados
+
+           stop run
+           .
+       finaliza-exit.
+           exit.
