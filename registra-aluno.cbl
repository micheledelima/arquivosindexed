@@ -0,0 +1,226 @@
+      $set sourceformat"free"
+      *>divisão de identificação do programa
+       identification division.
+       program-id. "registra-aluno" is initial program.
+       author. "Michele de Lima".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>------------------------------------------------------------------------
+      *>  subprograma chamavel (CALL) que encapsula o cadastro de um aluno em
+      *>  arqCadAlu para sistemas externos de matricula, sem depender do menu
+      *>  interativo de lista11exercicio3v2. Recebe os dados do aluno via
+      *>  LINKAGE SECTION (mesmo layout do registro fd-alunos) e devolve um
+      *>  codigo de retorno indicando o resultado do cadastro.
+      *>------------------------------------------------------------------------
+
+      *>divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+      *>declaração do arquivo de alunos - mesmo acesso do programa principal
+           select arqCadAlu assign to "arqCadAlu.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-aluno
+           alternate record key is fd-mae
+               with duplicates
+           alternate record key is fd-pai
+               with duplicates
+           file status is ws-fs-arqCadAlu.
+
+       i-o-control.
+
+      *>declaração de variáveis
+       data division.
+
+      *>----variaveis de arquivos
+       file section.
+       fd arqCadAlu.
+
+           copy cadalu.
+
+      *>----variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqCadAlu                          pic 9(02).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       77  ws-nota-validar                         pic 9(02)v99.
+       77  ws-nota-sw                              pic x(01).
+          88  nota-valida                          value "S".
+          88  nota-invalida                        value "N".
+
+      *>----variaveis para comunicação entre programas
+       linkage section.
+
+      *>  lk-alunos espelha o layout de fd-alunos (copybook CADALU), usando o
+      *>  prefixo lk- por ser a area de comunicação da LINKAGE SECTION
+       01  lk-alunos.
+           05  lk-aluno                            pic x(25).
+           05  lk-endereco                         pic x(35).
+           05  lk-mae                              pic x(25).
+           05  lk-pai                              pic x(25).
+           05  lk-telefone                         pic x(15).
+           05  lk-notas.
+               10  lk-nota1                        pic 9(02)v99.
+               10  lk-nota2                        pic 9(02)v99.
+               10  lk-nota3                        pic 9(02)v99.
+               10  lk-nota4                        pic 9(02)v99.
+               10  lk-informou                     pic 9(02).
+
+       01  lk-retorno                              pic 9(02).
+           88  lk-retorno-ok                       value 00.
+           88  lk-retorno-aluno-duplicado          value 01.
+           88  lk-retorno-nota-invalida            value 02.
+           88  lk-retorno-erro-arquivo             value 09.
+
+      *>declaração do corpo do programa
+       procedure division using lk-alunos lk-retorno.
+
+           perform inicializa.
+
+           if lk-retorno-erro-arquivo then
+               goback
+           end-if
+
+           perform valida-notas-entrada.
+
+           if lk-retorno-nota-invalida then
+               perform finaliza
+               goback
+           end-if
+
+           perform grava-aluno.
+
+           perform finaliza.
+
+           goback
+           .
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           set lk-retorno-ok to true
+
+           open i-o arqCadAlu
+           if ws-fs-arqCadAlu = 35 then
+      *>       arquivo ainda nao existe - cria-se vazio antes de usar
+               open output arqCadAlu
+               close arqCadAlu
+               open i-o arqCadAlu
+           end-if
+
+           if ws-fs-arqCadAlu <> 00 then
+               set lk-retorno-erro-arquivo to true
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  valida as 4 notas recebidas, mesma faixa (0 a 10) usada pelo
+      *>  cadastro interativo
+      *>------------------------------------------------------------------------
+       valida-notas-entrada section.
+
+           move lk-nota1 to ws-nota-validar
+           perform valida-nota
+           if nota-invalida then
+               set lk-retorno-nota-invalida to true
+           end-if
+
+           move lk-nota2 to ws-nota-validar
+           perform valida-nota
+           if nota-invalida then
+               set lk-retorno-nota-invalida to true
+           end-if
+
+           move lk-nota3 to ws-nota-validar
+           perform valida-nota
+           if nota-invalida then
+               set lk-retorno-nota-invalida to true
+           end-if
+
+           move lk-nota4 to ws-nota-validar
+           perform valida-nota
+           if nota-invalida then
+               set lk-retorno-nota-invalida to true
+           end-if
+           .
+       valida-notas-entrada-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  valida uma unica nota (0 a 10)
+      *>------------------------------------------------------------------------
+       valida-nota section.
+
+           if ws-nota-validar >= 0
+           and ws-nota-validar <= 10 then
+               set nota-valida to true
+           else
+               set nota-invalida to true
+           end-if
+           .
+       valida-nota-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  verifica duplicidade e grava o novo aluno em arqCadAlu
+      *>------------------------------------------------------------------------
+       grava-aluno section.
+
+           move lk-aluno to fd-aluno
+           read arqCadAlu
+           if ws-fs-arqCadAlu = 00 then
+               set lk-retorno-aluno-duplicado to true
+           else
+               if ws-fs-arqCadAlu <> 23 then
+                   set lk-retorno-erro-arquivo to true
+               else
+                   move lk-aluno       to fd-aluno
+                   move lk-endereco    to fd-endereco
+                   move lk-mae         to fd-mae
+                   move lk-pai         to fd-pai
+                   move lk-telefone    to fd-telefone
+                   move lk-nota1       to fd-nota1
+                   move lk-nota2       to fd-nota2
+                   move lk-nota3       to fd-nota3
+                   move lk-nota4       to fd-nota4
+                   move lk-informou    to fd-informou
+                   move "A"            to fd-situacao
+
+                   write fd-alunos
+                   if ws-fs-arqCadAlu <> 00 then
+                       set lk-retorno-erro-arquivo to true
+                   end-if
+               end-if
+           end-if
+           .
+       grava-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  fecha o arquivo antes de devolver o controle ao chamador
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAlu
+           .
+       finaliza-exit.
+           exit.
