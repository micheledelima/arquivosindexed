@@ -0,0 +1,236 @@
+      $set sourceformat"free"
+      *>divisão de identificação do programa
+       identification division.
+       program-id. "exporta-alunos".
+       author. "Michele de Lima".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+      *>declaração do arquivo de alunos - mesma forma de acesso do consulta-seq
+           select arqCadAlu assign to "arqCadAlu.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-aluno
+           file status is ws-fs-arqCadAlu.
+
+      *>declaração do arquivo texto delimitado para uso em planilha
+           select arqExtrato assign to "EXTRATO.CSV"
+           organization is line sequential
+           file status is ws-fs-extrato.
+
+       i-o-control.
+
+      *>declaração de variáveis
+       data division.
+
+      *>----variaveis de arquivos
+       file section.
+       fd arqCadAlu.
+
+           copy cadalu.
+
+       fd  arqExtrato
+           record contains 180 characters.
+
+       01  fd-extrato-linha                        pic x(180).
+
+      *>----variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqCadAlu                          pic 9(02).
+       77 ws-fs-extrato                            pic 9(02).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       77  ws-separador                            pic x(01)
+                                                   value ";".
+
+       01  ws-nota1-ed                              pic z9,99.
+       01  ws-nota2-ed                              pic z9,99.
+       01  ws-nota3-ed                              pic z9,99.
+       01  ws-nota4-ed                              pic z9,99.
+       01  ws-informou-ed                           pic 9(01).
+
+       77 ws-total-exportados                      pic 9(04)
+                                                   value zeros.
+
+      *>----variaveis para comunicação entre programas
+       linkage section.
+
+      *>declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+      *>   abre o arquivo de alunos para leitura sequencial e o extrato
+      *>   texto para escrita
+
+           open input arqCadAlu
+           if  ws-fs-arqCadAlu <> 00 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlu                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAlu "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqExtrato
+           if  ws-fs-extrato <> 00 then
+               move 2                                to ws-msn-erro-ofsset
+               move ws-fs-extrato                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. EXTRATO "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move spaces to fd-extrato-linha
+           string "ALUNO"      delimited by size
+                  ws-separador delimited by size
+                  "ENDERECO"   delimited by size
+                  ws-separador delimited by size
+                  "MAE"        delimited by size
+                  ws-separador delimited by size
+                  "PAI"        delimited by size
+                  ws-separador delimited by size
+                  "TELEFONE"   delimited by size
+                  ws-separador delimited by size
+                  "NOTA1"      delimited by size
+                  ws-separador delimited by size
+                  "NOTA2"      delimited by size
+                  ws-separador delimited by size
+                  "NOTA3"      delimited by size
+                  ws-separador delimited by size
+                  "NOTA4"      delimited by size
+                  ws-separador delimited by size
+                  "INFORMOU"   delimited by size
+                  into fd-extrato-linha
+           write fd-extrato-linha
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal - le arqCadAlu sequencialmente, mesma
+      *>  tecnica de READ...NEXT usada pelo consulta-seq, e grava uma linha
+      *>  delimitada por aluno ativo
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqCadAlu next
+           perform until ws-fs-arqCadAlu = 10
+
+               if fd-aluno-ativo then
+                   perform exporta-linha-aluno
+               end-if
+
+               read arqCadAlu next
+               if ws-fs-arqCadAlu <> 0
+               and ws-fs-arqCadAlu <> 10 then
+                   move 3                                 to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlu                   to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAlu "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-perform
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Monta e grava uma linha delimitada para um unico aluno
+      *>------------------------------------------------------------------------
+       exporta-linha-aluno section.
+
+           move spaces to fd-extrato-linha
+
+           move fd-nota1     to ws-nota1-ed
+           move fd-nota2     to ws-nota2-ed
+           move fd-nota3     to ws-nota3-ed
+           move fd-nota4     to ws-nota4-ed
+           move fd-informou  to ws-informou-ed
+
+           string fd-aluno        delimited by size
+                  ws-separador    delimited by size
+                  fd-endereco     delimited by size
+                  ws-separador    delimited by size
+                  fd-mae          delimited by size
+                  ws-separador    delimited by size
+                  fd-pai          delimited by size
+                  ws-separador    delimited by size
+                  fd-telefone     delimited by size
+                  ws-separador    delimited by size
+                  ws-nota1-ed     delimited by size
+                  ws-separador    delimited by size
+                  ws-nota2-ed     delimited by size
+                  ws-separador    delimited by size
+                  ws-nota3-ed     delimited by size
+                  ws-separador    delimited by size
+                  ws-nota4-ed     delimited by size
+                  ws-separador    delimited by size
+                  ws-informou-ed  delimited by size
+                  into fd-extrato-linha
+
+           write fd-extrato-linha
+
+           add 1 to ws-total-exportados
+           .
+       exporta-linha-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------------------------------------
+      *>Finalização do sistema Anormal
+      *>------------------------------------------------------------------------------------------------------
+       finaliza-anormal section.
+           display ws-msn-erro.
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------------------------------------
+      *>Finalização do sistema
+      *>------------------------------------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAlu
+           if ws-fs-arqCadAlu <> 0 then
+               move 4                                 to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlu                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCadAlu "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqExtrato
+           if ws-fs-extrato <> 0 then
+               move 5                                 to ws-msn-erro-ofsset
+               move ws-fs-extrato                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. EXTRATO "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Alunos exportados: " ws-total-exportados
+
+           stop run
+           .
+       finaliza-exit.
+           exit.
