@@ -0,0 +1,217 @@
+      $set sourceformat"free"
+      *>divisão de identificação do programa
+       identification division.
+       program-id. "estatisticas-turma".
+       author. "Michele de Lima".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+      *>declaração do arquivo de alunos - mesma forma de acesso do consulta-seq
+           select arqCadAlu assign to "arqCadAlu.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-aluno
+           file status is ws-fs-arqCadAlu.
+
+       i-o-control.
+
+      *>declaração de variáveis
+       data division.
+
+      *>----variaveis de arquivos
+       file section.
+       fd arqCadAlu.
+
+           copy cadalu.
+
+      *>----variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqCadAlu                          pic 9(02).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       77  ws-media-aluno                          pic 9(02)v99.
+
+       77  ws-qtde-com-notas                       pic 9(04)
+                                                   value zeros.
+       77  ws-qtde-sem-notas                       pic 9(04)
+                                                   value zeros.
+       77  ws-qtde-inativos                        pic 9(04)
+                                                   value zeros.
+
+       77  ws-soma-medias                          pic 9(06)v99
+                                                   value zeros.
+       77  ws-media-turma                          pic 9(02)v99
+                                                   value zeros.
+
+       77  ws-maior-media                          pic 9(02)v99
+                                                   value zeros.
+       77  ws-menor-media                          pic 9(02)v99
+                                                   value 99,99.
+
+       77  ws-aluno-maior-media                    pic x(25)
+                                                   value spaces.
+       77  ws-aluno-menor-media                    pic x(25)
+                                                   value spaces.
+
+       77  ws-estat-sw                             pic x(01)
+                                                   value "S".
+          88  estat-primeiro-aluno-com-notas       value "S".
+          88  estat-ja-tem-aluno-com-notas         value "N".
+
+      *>----variaveis para comunicação entre programas
+       linkage section.
+
+      *>declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+      *>   abre o arquivo de alunos para leitura sequencial
+
+           open input arqCadAlu
+           if  ws-fs-arqCadAlu <> 00 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlu                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAlu "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal - le arqCadAlu sequencialmente, mesma
+      *>  tecnica de READ...NEXT usada pelo consulta-seq, e acumula as
+      *>  estatisticas de notas da turma
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqCadAlu next
+           perform until ws-fs-arqCadAlu = 10
+
+               if fd-aluno-inativo then
+                   add 1 to ws-qtde-inativos
+               else
+                   if fd-informou = 0 then
+                       add 1 to ws-qtde-sem-notas
+                   else
+                       perform acumula-estatisticas-aluno
+                   end-if
+               end-if
+
+               read arqCadAlu next
+               if ws-fs-arqCadAlu <> 0
+               and ws-fs-arqCadAlu <> 10 then
+                   move 2                                 to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlu                   to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAlu "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-perform
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Acumula a media, o maior e o menor de um aluno que ja tenha notas
+      *>  informadas (fd-informou = 1)
+      *>------------------------------------------------------------------------
+       acumula-estatisticas-aluno section.
+
+           compute ws-media-aluno rounded =
+               (fd-nota1 + fd-nota2 + fd-nota3 + fd-nota4) / 4
+
+           add 1                 to ws-qtde-com-notas
+           add ws-media-aluno    to ws-soma-medias
+
+           if estat-primeiro-aluno-com-notas then
+               move ws-media-aluno to ws-maior-media
+               move fd-aluno       to ws-aluno-maior-media
+               move ws-media-aluno to ws-menor-media
+               move fd-aluno       to ws-aluno-menor-media
+               set estat-ja-tem-aluno-com-notas to true
+           else
+               if ws-media-aluno > ws-maior-media then
+                   move ws-media-aluno to ws-maior-media
+                   move fd-aluno       to ws-aluno-maior-media
+               end-if
+
+               if ws-media-aluno < ws-menor-media then
+                   move ws-media-aluno to ws-menor-media
+                   move fd-aluno       to ws-aluno-menor-media
+               end-if
+           end-if
+           .
+       acumula-estatisticas-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------------------------------------
+      *>Finalização do sistema Anormal
+      *>------------------------------------------------------------------------------------------------------
+       finaliza-anormal section.
+           display ws-msn-erro.
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------------------------------------
+      *>Finalização do sistema - imprime o resumo estatistico da turma
+      *>------------------------------------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAlu
+           if ws-fs-arqCadAlu <> 0 then
+               move 3                                 to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlu                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCadAlu "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "------ Estatisticas da turma ------"
+
+           if ws-qtde-com-notas > 0 then
+               compute ws-media-turma rounded =
+                   ws-soma-medias / ws-qtde-com-notas
+
+               display "Media da turma      : " ws-media-turma
+               display "Maior media         : " ws-maior-media
+                       "  (" ws-aluno-maior-media ")"
+               display "Menor media         : " ws-menor-media
+                       "  (" ws-aluno-menor-media ")"
+           else
+               display "Nenhum aluno com notas informadas"
+           end-if
+
+           display "Alunos com notas    : " ws-qtde-com-notas
+           display "Alunos sem notas    : " ws-qtde-sem-notas
+           display "Alunos inativos     : " ws-qtde-inativos
+
+           stop run
+           .
+       finaliza-exit.
+           exit.
