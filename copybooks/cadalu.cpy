@@ -0,0 +1,23 @@
+      *>------------------------------------------------------------------------
+      *>  Copybook: CADALU
+      *>  Layout do registro mestre de alunos do arquivo arqCadAlu.
+      *>  Usado por todo programa que declare um SELECT para arqCadAlu, para
+      *>  garantir que a imagem do registro seja identica em todos eles.
+      *>------------------------------------------------------------------------
+       01  fd-alunos.
+           05  fd-aluno                            pic x(25).
+           05  fd-endereco                         pic x(35).
+           05  fd-mae                              pic x(25).
+           05  fd-pai                              pic x(25).
+           05  fd-telefone                         pic x(15).
+           05  fd-notas.
+               10  fd-nota1                        pic 9(02)v99.
+               10  fd-nota2                        pic 9(02)v99.
+               10  fd-nota3                        pic 9(02)v99.
+               10  fd-nota4                        pic 9(02)v99.
+               10  fd-informou                     pic 9(02)
+                                                   value zeros.
+           05  fd-situacao                         pic x(01)
+                                                   value "A".
+               88  fd-aluno-ativo                  value "A".
+               88  fd-aluno-inativo                value "I".
