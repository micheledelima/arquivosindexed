@@ -23,8 +23,17 @@
            access mode is dynamic                     *>A forma de acesso aos dados
            lock mode is automatic                     *>Tratamento de dead lock - Evita perda de dados
            record key is fd-aluno                     *>Chave relativa para acesso
+           alternate record key is fd-mae             *>Chave alternativa p/ pesquisa por nome da mae
+               with duplicates
+           alternate record key is fd-pai             *>Chave alternativa p/ pesquisa por nome do pai
+               with duplicates
            file status is ws-fs-arqCadAlu.            *>File status - o status da ultima operação - tratada com msn-erro
 
+      *>declaração do arquivo de trilha de auditoria das alterações de cadastro
+           select arqAuditoria assign to "arqAuditoria.dat"
+           organization is line sequential
+           file status is ws-fs-auditoria.
+
        i-o-control.
 
       *>declaração de variáveis
@@ -34,24 +43,40 @@
        file section.
        fd arqCadAlu.
 
-       01  fd-alunos.
-           05  fd-aluno                            pic x(25).
-           05  fd-endereco                         pic x(35).
-           05  fd-mae                              pic x(25).
-           05  fd-pai                              pic x(25).
-           05  fd-telefone                         pic x(15).
-           05  fd-notas.
-               10  fd-nota1                        pic 9(02)v99.
-               10  fd-nota2                        pic 9(02)v99.
-               10  fd-nota3                        pic 9(02)v99.
-               10  fd-nota4                        pic 9(02)v99.
-               10  fd-informou                     pic 9(02)
-                                                   value zeros.
+           copy cadalu.
+
+       fd  arqAuditoria.
+
+       01  fd-auditoria.
+           05  fd-aud-aluno                        pic x(25).
+           05  fd-aud-campo                        pic x(10).
+           05  fd-aud-valor-antigo                 pic x(35).
+           05  fd-aud-valor-novo                   pic x(35).
+           05  fd-aud-data-hora                    pic x(16).
 
       *>----variaveis de trabalho
        working-storage section.
 
        77 ws-fs-arqCadAlu                          pic 9(02).
+       77 ws-fs-auditoria                          pic 9(02).
+
+       01  ws-auditoria.
+           05  ws-aud-campo                        pic x(10).
+           05  ws-aud-valor-antigo                 pic x(35).
+           05  ws-aud-valor-novo                   pic x(35).
+
+       77  ws-aud-data-sistema                     pic 9(08).
+       77  ws-aud-hora-sistema                     pic 9(08).
+       77  ws-aud-nota-ed                          pic zz9,99.
+
+       01  ws-aud-notas-antigas.
+           05  ws-aud-nota1-antiga                 pic 9(02)v99.
+           05  ws-aud-nota2-antiga                 pic 9(02)v99.
+           05  ws-aud-nota3-antiga                 pic 9(02)v99.
+           05  ws-aud-nota4-antiga                 pic 9(02)v99.
+
+       77  ws-aud-mae-antiga                        pic x(25).
+       77  ws-aud-pai-antiga                        pic x(25).
 
        01 ws-msn-erro.
           05 ws-msn-erro-ofsset                    pic 9(04).
@@ -90,6 +115,22 @@
        77  ws-informa1                             pic x(02).
        77  ws-menu                                 pic x(02).
 
+       77  ws-nota-validar                         pic 9(02)v99.
+       77  ws-nota-sw                              pic x(01).
+          88  nota-valida                          value "S".
+          88  nota-invalida                        value "N".
+
+       77  ws-aluno-sw                             pic x(01).
+          88  aluno-disponivel                     value "S".
+          88  aluno-duplicado                      value "N".
+
+      *>----variaveis para pesquisa por nome da mae/pai (req. de irmãos)
+       77  ws-pesq-tipo                            pic x(01).
+          88  pesquisa-por-mae                     value "M" "m".
+          88  pesquisa-por-pai                     value "P" "p".
+
+       77  ws-pesq-nome                            pic x(25).
+       77  ws-pesq-qtde                            pic 9(04).
 
       *>----variaveis para comunicação entre programas
        linkage section.
@@ -121,6 +162,14 @@
                move "Erro ao abrir arq. arqCadAlu "  to ws-msn-erro-text
                perform finaliza-anormal
            end-if
+
+           open extend arqAuditoria
+           if  ws-fs-auditoria <> 00 then
+               move 14                                 to ws-msn-erro-ofsset
+               move ws-fs-auditoria                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAuditoria "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
            .
        inicializa-exit.
            exit.
@@ -137,8 +186,10 @@
                display "'CN' Cadastrar Notas?"
                display "'CO' Consulta Indexada de Alunos?"
                display "'DA' Deletar Cadastro de Alunos? "
+               display "'RE' Reativar Cadastro de Alunos? "
                display "'AC' Alterar Cadastro? "
                display "'CS' Consulta Sequencial?"
+               display "'PM' Pesquisa por Nome da Mae/Pai (irmaos)?"
                accept ws-menu
 
                    evaluate ws-menu
@@ -150,10 +201,14 @@
                            perform consultar-cadastro
                        when = "DA"
                            perform deletar-aluno
+                       when = "RE"
+                           perform reativar-aluno
                        when = "AC"
                            perform alterar-cadastro
                        when = "CS"
                            perform consulta-seq
+                       when = "PM"
+                           perform pesquisar-pais
 
                        when other
                            display "opcao invalida"
@@ -165,6 +220,32 @@
        processamento-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  verifica se ja existe cadastro para o aluno informado, evitando
+      *>  que a gravacao caia no tratamento de erro por status 22 (chave
+      *>  duplicada)
+      *>------------------------------------------------------------------------
+       verifica-aluno-existente section.
+
+           move ws-aluno to fd-aluno
+           read arqCadAlu
+           if ws-fs-arqCadAlu = 0 then
+               display "Aluno ja cadastrado. Informe outro nome/grafia."
+               set aluno-duplicado to true
+           else
+               if ws-fs-arqCadAlu = 23 then
+                   set aluno-disponivel to true
+               else
+                   move 13                                  to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlu                     to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAlu "       to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+           .
+       verifica-aluno-existente-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  cadastro de alunos
       *>------------------------------------------------------------------------
@@ -180,8 +261,13 @@
 
                display "-------  cadastro de alunos -------"
 
-               display "Nome Aluno: "
-               accept ws-aluno
+               set aluno-duplicado to true
+               perform until aluno-disponivel
+                   display "Nome Aluno: "
+                   accept ws-aluno
+                   perform verifica-aluno-existente
+               end-perform
+
                display "Endereco: "
                accept ws-endereco
                display "Nome da mae: "
@@ -193,7 +279,9 @@
 
 
       *>       salva os dados informados no arquivo
-                write fd-alunos from ws-alunos
+                move ws-alunos to fd-alunos
+                move "A" to fd-situacao
+                write fd-alunos
                 if ws-fs-arqCadAlu <> 0 then
                     move 2                                   to ws-msn-erro-ofsset
                     move ws-fs-arqCadAlu                     to ws-msn-erro-cod
@@ -212,6 +300,22 @@
            exit.
 
 
+      *>------------------------------------------------------------------------
+      *>  valida se uma nota informada esta na faixa permitida (0 a 10)
+      *>------------------------------------------------------------------------
+       valida-nota section.
+
+           if ws-nota-validar >= 0
+           and ws-nota-validar <= 10 then
+               set nota-valida to true
+           else
+               set nota-invalida to true
+               display "Nota invalida! Informe um valor entre 0 e 10."
+           end-if
+           .
+       valida-nota-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  cadastro de notas do aluno
       *>------------------------------------------------------------------------
@@ -227,29 +331,68 @@
                display "Informe o aluno: "
                accept ws-aluno
 
-                   display "Informe a nota1: "
-                   accept ws-nota1
-
-                   display "Informe a nota2: "
-                   accept ws-nota2
-
-                   display "Informe a nota3: "
-                   accept ws-nota3
-
-                   display "Informe a nota4: "
-                   accept ws-nota4
-
-                   move 1 to ws-informou
-
-
+                   move ws-aluno to fd-aluno
+                   read arqCadAlu
+                   if ws-fs-arqCadAlu = 0 then
+
+                       set nota-invalida to true
+                       perform until nota-valida
+                           display "Informe a nota1: "
+                           accept ws-nota1
+                           move ws-nota1 to ws-nota-validar
+                           perform valida-nota
+                       end-perform
+
+                       set nota-invalida to true
+                       perform until nota-valida
+                           display "Informe a nota2: "
+                           accept ws-nota2
+                           move ws-nota2 to ws-nota-validar
+                           perform valida-nota
+                       end-perform
+
+                       set nota-invalida to true
+                       perform until nota-valida
+                           display "Informe a nota3: "
+                           accept ws-nota3
+                           move ws-nota3 to ws-nota-validar
+                           perform valida-nota
+                       end-perform
+
+                       set nota-invalida to true
+                       perform until nota-valida
+                           display "Informe a nota4: "
+                           accept ws-nota4
+                           move ws-nota4 to ws-nota-validar
+                           perform valida-nota
+                       end-perform
+
+                       move 1 to ws-informou
+
+      *>               salva os dados informados no arquivo, preservando os
+      *>               demais campos do registro (endereco, pais, situacao)
+                       move ws-nota1 to fd-nota1
+                       move ws-nota2 to fd-nota2
+                       move ws-nota3 to fd-nota3
+                       move ws-nota4 to fd-nota4
+                       move ws-informou to fd-informou
+                       rewrite fd-alunos
+                       if ws-fs-arqCadAlu <> 0 then
+                           move 3                                   to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAlu                     to ws-msn-erro-cod
+                           move "Erro ao escrever arq. arqCadAlu "  to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
 
-      *>       salva os dados informados no arquivo
-                   rewrite fd-alunos from ws-alunos
-                   if ws-fs-arqCadAlu <> 0 then
-                       move 3                                   to ws-msn-erro-ofsset
-                       move ws-fs-arqCadAlu                     to ws-msn-erro-cod
-                       move "Erro ao escrever arq. arqCadAlu "  to ws-msn-erro-text
-                       perform finaliza-anormal
+                   else
+                       if ws-fs-arqCadAlu = 23 then
+                           display "Aluno informado nao encontrado"
+                       else
+                           move 3                                   to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAlu                     to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqCadAlu "       to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
                    end-if
 
 
@@ -299,6 +442,9 @@
                *> -------------
 
                        display "Nome Aluno : " ws-aluno
+                       if fd-aluno-inativo then
+                           display "*** ALUNO INATIVO (excluido) ***"
+                       end-if
                        display "Endereco   : " ws-endereco
                        display "Nome da mae: " ws-mae
                        display "Nome do pai: " ws-pai
@@ -328,7 +474,8 @@
 
 
       *>------------------------------------------------------------------------
-      *>Deleta o cadastro de determinado aluno
+      *>Deleta o cadastro de determinado aluno - exclusão logica: o registro
+      *>permanece no arquivo com fd-situacao = "I", podendo ser reativado
       *>------------------------------------------------------------------------
        deletar-aluno section.
 
@@ -339,9 +486,22 @@
            accept ws-aluno
 
                move ws-aluno to fd-aluno
-               delete arqCadAlu
+               read arqCadAlu
                if ws-fs-arqCadAlu = 0 then
-                   display "Aluno " ws-aluno " apagado com sucesso!"
+                   if fd-aluno-inativo then
+                       display "Aluno " ws-aluno " ja esta inativo"
+                   else
+                       move "I" to fd-situacao
+                       rewrite fd-alunos
+                       if ws-fs-arqCadAlu = 0 then
+                           display "Aluno " ws-aluno " inativado com sucesso!"
+                       else
+                           move 5                                     to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAlu                       to ws-msn-erro-cod
+                           move "Erro ao alterar arq. arqCadAlu "     to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
                else
                    if ws-fs-arqCadAlu = 23 then
                        display "Aluno informado é invalido"
@@ -350,8 +510,8 @@
                        move ws-fs-arqCadAlu                       to ws-msn-erro-cod
                        move "Erro ao ler arq. arqCadAlu "         to ws-msn-erro-text
                        perform finaliza-anormal
-               end-if
                    end-if
+               end-if
 
                display "Deseja deletar mais um aluno? 'S' ou 'V'oltar"
                accept ws-sair
@@ -362,8 +522,168 @@
        deletar-aluno-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>Reativa o cadastro de um aluno previamente excluido (fd-situacao = "I"),
+      *>desfazendo uma exclusão feita por engano
+      *>------------------------------------------------------------------------
+       reativar-aluno section.
+
+           perform until voltar-tela
+
+           display "Informe o aluno que deseja reativar: "
+           accept ws-aluno
+
+               move ws-aluno to fd-aluno
+               read arqCadAlu
+               if ws-fs-arqCadAlu = 0 then
+                   if fd-aluno-ativo then
+                       display "Aluno " ws-aluno " ja esta ativo"
+                   else
+                       move "A" to fd-situacao
+                       rewrite fd-alunos
+                       if ws-fs-arqCadAlu = 0 then
+                           display "Aluno " ws-aluno " reativado com sucesso!"
+                       else
+                           move 17                                    to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAlu                       to ws-msn-erro-cod
+                           move "Erro ao alterar arq. arqCadAlu "     to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+               else
+                   if ws-fs-arqCadAlu = 23 then
+                       display "Aluno informado é invalido"
+                   else
+                       move 17                                    to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAlu                       to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAlu "         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+               display "Deseja reativar mais um aluno? 'S' ou 'V'oltar"
+               accept ws-sair
+
+           end-perform
+
+           .
+       reativar-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  pesquisa de alunos que compartilham a mesma mae ou o mesmo pai
+      *>  (irmãos), via chave alternativa de fd-mae/fd-pai
+      *>------------------------------------------------------------------------
+       pesquisar-pais section.
+
+           perform until voltar-tela
+
+               display "Pesquisar por 'M'ae ou 'P'ai? "
+               accept ws-pesq-tipo
+
+               if pesquisa-por-mae or pesquisa-por-pai then
+
+                   display "Informe o nome a pesquisar: "
+                   accept ws-pesq-nome
+                   move zeros to ws-pesq-qtde
+
+                   if pesquisa-por-mae then
+                       move ws-pesq-nome to fd-mae
+                       start arqCadAlu key = fd-mae
+                   else
+                       move ws-pesq-nome to fd-pai
+                       start arqCadAlu key = fd-pai
+                   end-if
+
+                   if ws-fs-arqCadAlu = 0 then
+                       read arqCadAlu next
+                       perform until ws-fs-arqCadAlu <> 0
+                           or (pesquisa-por-mae and fd-mae <> ws-pesq-nome)
+                           or (pesquisa-por-pai and fd-pai <> ws-pesq-nome)
+
+                           add 1 to ws-pesq-qtde
+                           display "Aluno: " fd-aluno
+                           if fd-aluno-inativo then
+                               display "     (INATIVO)"
+                           end-if
+                           display "   Mae: " fd-mae
+                           display "   Pai: " fd-pai
+
+                           read arqCadAlu next
+                           if ws-fs-arqCadAlu <> 0
+                           and ws-fs-arqCadAlu <> 10 then
+                               move 18                                to ws-msn-erro-ofsset
+                               move ws-fs-arqCadAlu                   to ws-msn-erro-cod
+                               move "Erro ao ler arq. arqCadAlu "     to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+
+                       end-perform
+                   else
+                       if ws-fs-arqCadAlu <> 23 then
+                           move 19                                to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAlu                   to ws-msn-erro-cod
+                           move "Erro ao pesquisar arqCadAlu "    to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+
+                   if ws-pesq-qtde = 0 then
+                       display "Nenhum aluno encontrado para o nome informado"
+                   else
+                       display "Total de alunos encontrados: " ws-pesq-qtde
+                   end-if
+
+               else
+                   display "opcao invalida"
+               end-if
+
+               display "Deseja pesquisar novamente? 'S' ou 'V'oltar"
+               accept ws-sair
+
+           end-perform
+
+      *>   restabelece a chave primaria de acesso, pois o START por
+      *>   chave alternativa acima deixa a leitura do arquivo
+      *>   posicionada em ordem de mae/pai para qualquer consulta-seq
+      *>   subsequente
+           move spaces to fd-aluno
+           start arqCadAlu key >= fd-aluno
+           .
+       pesquisar-pais-exit.
+           exit.
+
 
 
+      *>------------------------------------------------------------------------------------------------------
+      *>Grava um registro de auditoria para uma alteração de cadastro:
+      *>aluno, campo alterado, valor antigo, valor novo e data/hora
+      *>------------------------------------------------------------------------------------------------------
+       grava-auditoria section.
+
+           accept ws-aud-data-sistema from date yyyymmdd
+           accept ws-aud-hora-sistema from time
+
+           move fd-aluno               to fd-aud-aluno
+           move ws-aud-campo           to fd-aud-campo
+           move ws-aud-valor-antigo    to fd-aud-valor-antigo
+           move ws-aud-valor-novo      to fd-aud-valor-novo
+
+           string ws-aud-data-sistema delimited by size
+                  ws-aud-hora-sistema delimited by size
+                  into fd-aud-data-hora
+
+           write fd-auditoria
+           if ws-fs-auditoria <> 0 then
+               move 16                                   to ws-msn-erro-ofsset
+               move ws-fs-auditoria                       to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqAuditoria "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-auditoria-exit.
+           exit.
+
       *>------------------------------------------------------------------------------------------------------
       *>Alteração no cadastro do aluno
       *>------------------------------------------------------------------------------------------------------
@@ -379,14 +699,42 @@
       *>-----------------Altera as notas----------------------------------------------------------------------
                if ws-informa = "N" then
 
-                   display "Informe a nova nota1: "
-                   accept ws-nota1
-                   display "Informe a nova nota2: "
-                   accept ws-nota2
-                   display "Informe a nova nota3: "
-                   accept ws-nota3
-                   display "Informe a nova nota4: "
-                   accept ws-nota4
+                   set nota-invalida to true
+                   perform until nota-valida
+                       display "Informe a nova nota1: "
+                       accept ws-nota1
+                       move ws-nota1 to ws-nota-validar
+                       perform valida-nota
+                   end-perform
+
+                   set nota-invalida to true
+                   perform until nota-valida
+                       display "Informe a nova nota2: "
+                       accept ws-nota2
+                       move ws-nota2 to ws-nota-validar
+                       perform valida-nota
+                   end-perform
+
+                   set nota-invalida to true
+                   perform until nota-valida
+                       display "Informe a nova nota3: "
+                       accept ws-nota3
+                       move ws-nota3 to ws-nota-validar
+                       perform valida-nota
+                   end-perform
+
+                   set nota-invalida to true
+                   perform until nota-valida
+                       display "Informe a nova nota4: "
+                       accept ws-nota4
+                       move ws-nota4 to ws-nota-validar
+                       perform valida-nota
+                   end-perform
+
+                   move fd-nota1 to ws-aud-nota1-antiga
+                   move fd-nota2 to ws-aud-nota2-antiga
+                   move fd-nota3 to ws-aud-nota3-antiga
+                   move fd-nota4 to ws-aud-nota4-antiga
 
                    move ws-nota1 to fd-nota1
                    move ws-nota2 to fd-nota2
@@ -395,6 +743,34 @@
                    rewrite fd-alunos
                        if ws-fs-arqCadAlu = 0 then
                            display "Notas alteradas com sucesso"
+
+                           move "NOTA1"             to ws-aud-campo
+                           move ws-aud-nota1-antiga to ws-aud-nota-ed
+                           move ws-aud-nota-ed      to ws-aud-valor-antigo
+                           move ws-nota1            to ws-aud-nota-ed
+                           move ws-aud-nota-ed      to ws-aud-valor-novo
+                           perform grava-auditoria
+
+                           move "NOTA2"             to ws-aud-campo
+                           move ws-aud-nota2-antiga to ws-aud-nota-ed
+                           move ws-aud-nota-ed      to ws-aud-valor-antigo
+                           move ws-nota2            to ws-aud-nota-ed
+                           move ws-aud-nota-ed      to ws-aud-valor-novo
+                           perform grava-auditoria
+
+                           move "NOTA3"             to ws-aud-campo
+                           move ws-aud-nota3-antiga to ws-aud-nota-ed
+                           move ws-aud-nota-ed      to ws-aud-valor-antigo
+                           move ws-nota3            to ws-aud-nota-ed
+                           move ws-aud-nota-ed      to ws-aud-valor-novo
+                           perform grava-auditoria
+
+                           move "NOTA4"             to ws-aud-campo
+                           move ws-aud-nota4-antiga to ws-aud-nota-ed
+                           move ws-aud-nota-ed      to ws-aud-valor-antigo
+                           move ws-nota4            to ws-aud-nota-ed
+                           move ws-aud-nota-ed      to ws-aud-valor-novo
+                           perform grava-auditoria
                        else
                            move 6                                   to ws-msn-erro-ofsset
                            move ws-fs-arqCadAlu                     to ws-msn-erro-cod
@@ -418,10 +794,15 @@
                            display "Informe o novo endereço: "
                            accept ws-endereco
 
+                           move fd-endereco to ws-aud-valor-antigo
                            move ws-endereco to fd-endereco
                            rewrite fd-alunos
                                if ws-fs-arqCadAlu = 0 then
                                    display "Endereco alterado com sucesso"
+
+                                   move "ENDERECO"    to ws-aud-campo
+                                   move ws-endereco    to ws-aud-valor-novo
+                                   perform grava-auditoria
                                else
                                    move 7                                   to ws-msn-erro-ofsset
                                    move ws-fs-arqCadAlu                     to ws-msn-erro-cod
@@ -436,10 +817,15 @@
                            display "Informe o novo telefone: "
                            accept ws-telefone
 
+                           move fd-telefone to ws-aud-valor-antigo
                            move ws-telefone to fd-telefone
                            rewrite fd-alunos
                                if ws-fs-arqCadAlu = 0 then
                                    display "Telefone alterado com sucesso"
+
+                                   move "TELEFONE"    to ws-aud-campo
+                                   move ws-telefone    to ws-aud-valor-novo
+                                   perform grava-auditoria
                                else
                                    move 8                                   to ws-msn-erro-ofsset
                                    move ws-fs-arqCadAlu                     to ws-msn-erro-cod
@@ -457,11 +843,24 @@
                            display "Informe o novo nome do pai: "
                            accept ws-pai
 
+                           move fd-mae to ws-aud-mae-antiga
+                           move fd-pai to ws-aud-pai-antiga
+
                            move ws-mae to fd-mae
                            move ws-pai to fd-pai
                            rewrite fd-alunos
                                if ws-fs-arqCadAlu = 0 then
                                    display "Nomes dos pais alterados com sucesso"
+
+                                   move "MAE"                   to ws-aud-campo
+                                   move ws-aud-mae-antiga  to ws-aud-valor-antigo
+                                   move ws-mae                  to ws-aud-valor-novo
+                                   perform grava-auditoria
+
+                                   move "PAI"                   to ws-aud-campo
+                                   move ws-aud-pai-antiga  to ws-aud-valor-antigo
+                                   move ws-pai                  to ws-aud-valor-novo
+                                   perform grava-auditoria
                                else
                                    move 9                                   to ws-msn-erro-ofsset
                                    move ws-fs-arqCadAlu                     to ws-msn-erro-cod
@@ -501,10 +900,11 @@
 
       *> -------------
                display "Aluno: "  ws-aluno
+               if fd-aluno-inativo then
+                   display "     (INATIVO)"
+               end-if
                display "'Enter' para prosseguir com os nomes dos prox. alunos"
 
-
-
            .
        consulta-seq-exit.
            exit.
@@ -534,11 +934,11 @@
 
       *> -------------
                display "Aluno: "  ws-aluno
+               if fd-aluno-inativo then
+                   display "     (INATIVO)"
+               end-if
                display "'Enter' para prosseguir com os nomes dos prox. alunos"
 
-
-
-
            .
        consulta-seq-prev-exit.
            exit.
@@ -571,6 +971,14 @@
                perform finaliza-anormal
            end-if
 
+           close arqAuditoria
+           if ws-fs-auditoria <> 0 then
+               move 15                                  to ws-msn-erro-ofsset
+               move ws-fs-auditoria                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqAuditoria " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
 
            Stop run
            .
